@@ -7,18 +7,694 @@
       *DATE-COMPLETED.
       **************************CC109**********************************
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN TO INFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-INFILE-STATUS.
+
+           SELECT OUT ASSIGN TO OUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+      *    OPTIONAL: TESTDB2 RAN WITH NO SYSIN DD AT ALL BEFORE REQ 001
+      *    ADDED THE PARM CARD, AND MANY EXISTING JOB STEPS STILL DON'T
+      *    SUPPLY ONE - OPTIONAL LETS OPEN SUCCEED (STATUS "05") ON A
+      *    MISSING DD INSTEAD OF ABENDING, SO THOSE STEPS KEEP WORKING
+      *    AND FALL THROUGH TO THE "NO SYSIN PARM CARD" DEFAULT BELOW.
+           SELECT OPTIONAL SYSIN ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-STATUS.
+
+           SELECT ERRLOG ASSIGN TO ERRLOG
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
+
+           SELECT CHKPTF ASSIGN TO CHKPTF
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPTF-STATUS.
+
+           SELECT RECONRPT ASSIGN TO RECONRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RECONRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    LEGACY DEPARTMENT-REGISTER RECONCILIATION FEED: ONE DEPTNO
+      *    PER RECORD, AS CARRIED OVER FROM THE OLD NON-DB2 REGISTER.
+       FD  INFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS.
+       01  INFILE-RECORD.
+           05  INFILE-DEPTNO               PIC X(3).
+           05  FILLER                      PIC X(77).
+
+       FD  OUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS.
+       01  OUT-RECORD                      PIC X(80).
+
+       FD  SYSIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SYSIN-RECORD.
+           05  SYSIN-ADMRDEPT              PIC X(3).
+           05  SYSIN-RESTART-DEPTNO        PIC X(3).
+           05  SYSIN-CHKPT-FREQ            PIC 9(5).
+           05  FILLER                      PIC X(69).
+
+       FD  ERRLOG
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS.
+       01  ERRLOG-RECORD.
+           05  ERR-DATE                    PIC 9(8).
+           05  FILLER                      PIC X(1)  VALUE SPACE.
+           05  ERR-TIME                    PIC 9(6).
+           05  FILLER                      PIC X(1)  VALUE SPACE.
+           05  ERR-PROGRAM                 PIC X(8)  VALUE "TESTDB2".
+           05  FILLER                      PIC X(1)  VALUE SPACE.
+           05  ERR-STMT-ID                 PIC X(12).
+           05  FILLER                      PIC X(1)  VALUE SPACE.
+           05  ERR-SQLCODE-DISP            PIC -9(9).
+           05  FILLER                      PIC X(1)  VALUE SPACE.
+           05  ERR-SQLSTATE                PIC X(5).
+           05  FILLER                      PIC X(26) VALUE SPACES.
+
+       FD  CHKPTF
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CHKPT-RECORD.
+           05  CHKPT-DATE                  PIC 9(8).
+           05  FILLER                      PIC X(1)  VALUE SPACE.
+           05  CHKPT-TIME                  PIC 9(6).
+           05  FILLER                      PIC X(1)  VALUE SPACE.
+      *    PROGRESS-MONITORING ONLY - THE LAST DEPTNO WRITTEN TO OUT
+      *    WHEN THIS CHECKPOINT WAS TAKEN. THIS IS *NOT* A VALID
+      *    RESTART KEY - A SINGLE DEPTNO CANNOT PINPOINT A SAFE
+      *    RESTART POSITION IN A TREE WALK. FEED CHKPT-LAST-TOPLEVEL
+      *    BACK AS SYSIN-RESTART-DEPTNO FOR AN ACTUAL RESTART.
+           05  CHKPT-PROGRESS-DEPTNO       PIC X(3).
+           05  FILLER                      PIC X(1)  VALUE SPACE.
+           05  CHKPT-ROW-COUNT             PIC 9(7).
+           05  FILLER                      PIC X(1)  VALUE SPACE.
+      *    LAST TOP-LEVEL SIBLING (DIRECT CHILD OF THE SYSIN ADMRDEPT)
+      *    WHOSE ENTIRE SUBTREE HAS BEEN WRITTEN TO OUT - THE UNIT A
+      *    RESTART CAN SAFELY SKIP PAST. SEE WS-RESTART-DEPTNO.
+           05  CHKPT-LAST-TOPLEVEL         PIC X(3).
+           05  FILLER                      PIC X(49) VALUE SPACES.
+
+      *    DISCREPANCIES BETWEEN THE LEGACY REGISTER (INFILE) AND THE
+      *    DEPARTMENTS ACTUALLY WALKED OFF TDEPT VIA CURSOR C1.
+       FD  RECONRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RECONRPT-RECORD.
+           05  RECON-DEPTNO                PIC X(3).
+           05  FILLER                      PIC X(2)  VALUE SPACES.
+           05  RECON-REASON                PIC X(40).
+           05  FILLER                      PIC X(35) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-FILE-STATUSES.
+           05  WS-INFILE-STATUS            PIC XX VALUE SPACES.
+           05  WS-OUT-STATUS               PIC XX VALUE SPACES.
+           05  WS-SYSIN-STATUS             PIC XX VALUE SPACES.
+           05  WS-ERRLOG-STATUS            PIC XX VALUE SPACES.
+           05  WS-CHKPTF-STATUS            PIC XX VALUE SPACES.
+           05  WS-RECONRPT-STATUS          PIC XX VALUE SPACES.
+
+       01  WS-FILE-CHECK.
+           05  WS-LAST-FILE-STATUS         PIC XX    VALUE SPACES.
+           05  WS-LAST-FILE-NAME           PIC X(8)  VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-C1-EOF-SW                PIC X VALUE 'N'.
+               88  C1-EOF                        VALUE 'Y'.
+           05  WS-ABEND-SW                 PIC X VALUE 'N'.
+               88  SQL-ABEND                     VALUE 'Y'.
+           05  WS-INFILE-EOF-SW            PIC X VALUE 'N'.
+               88  INFILE-EOF                    VALUE 'Y'.
+           05  WS-LEGACY-FOUND-SW          PIC X VALUE 'N'.
+               88  LEGACY-FOUND                  VALUE 'Y'.
+      *    SET IN 0100-READ-PARM-PARA WHEN SYSIN-RESTART-DEPTNO IS
+      *    SUPPLIED. UNLIKE WS-RESTART-DEPTNO (CLEARED AFTER THE ROOT
+      *    CURSOR OPEN), THIS STAYS 'Y' FOR THE REST OF THE RUN SO THE
+      *    OUT/CHKPTF/RECONRPT OPEN MODE AND THE RECONCILIATION SKIP
+      *    BELOW CAN STILL TELL A RESTART RUN FROM A FRESH ONE.
+           05  WS-RESTART-SW               PIC X VALUE 'N'.
+               88  IS-RESTART-RUN               VALUE 'Y'.
+
+       01  WS-SQL-ERROR-INFO.
+           05  WS-SQL-STMT-ID              PIC X(12) VALUE SPACES.
+           05  WS-CURRENT-DATE             PIC 9(8).
+           05  WS-CURRENT-TIME             PIC 9(6).
+
+       01  WS-PARMS.
+           05  WS-ADMRDEPT                 PIC X(3) VALUE 'A00'.
+      *    WS-RESTART-DEPTNO IS THE LAST FULLY-COMPLETED TOP-LEVEL
+      *    SIBLING FROM A PRIOR RUN'S CHKPT-LAST-TOPLEVEL, FED BACK IN
+      *    VIA SYSIN-RESTART-DEPTNO. IT FILTERS ONLY THE ROOT-LEVEL
+      *    OPEN OF C1 (SEE 2000-FETCH-DEPT-PARA) SO A RESTART SKIPS
+      *    WHOLE TOP-LEVEL BRANCHES ALREADY WRITTEN TO OUT IN FULL AND
+      *    RESUMES AT THE NEXT ONE - A SINGLE DEPTNO CANNOT PINPOINT A
+      *    MID-BRANCH POSITION IN A TREE WALK, SO RESTART GRANULARITY
+      *    IS ONE TOP-LEVEL SIBLING, NOT ONE ROW.
+           05  WS-RESTART-DEPTNO           PIC X(3) VALUE SPACES.
+           05  WS-CHKPT-FREQ               PIC 9(5) VALUE 00100.
+
+      *    TRACK WHICH TOP-LEVEL SIBLING (DIRECT CHILD OF WS-ADMRDEPT)
+      *    IS CURRENTLY BEING WALKED AND WHICH ONE WAS MOST RECENTLY
+      *    WALKED TO COMPLETION, FOR CHKPT-LAST-TOPLEVEL.
+       01  WS-TOPLEVEL-TRACK.
+           05  WS-CUR-TOPLEVEL-DEPTNO      PIC X(3) VALUE SPACES.
+           05  WS-LAST-COMPLETE-TOPLEVEL   PIC X(3) VALUE SPACES.
+
+       01  WS-CHKPT-COUNTERS.
+           05  WS-FETCH-COUNT              PIC 9(7) VALUE ZERO.
+           05  WS-CHKPT-QUOTIENT           PIC 9(7) VALUE ZERO.
+           05  WS-CHKPT-REMAINDER          PIC 9(5) VALUE ZERO.
+
+       01  WS-RECON-COUNTERS.
+           05  WS-INFILE-COUNT             PIC 9(7) VALUE ZERO.
+           05  WS-DISCREP-COUNT            PIC 9(7) VALUE ZERO.
+           05  WS-RECON-SUB                PIC 9(3) VALUE ZERO.
+
+      *--------------------------------------------------------------*
+      * WS-FETCHED-DEPTS holds every DEPTNO cursor C1 actually        *
+      * returned during the hierarchy walk, so 4000-RECONCILE-PARA    *
+      * can compare it against the legacy register on INFILE without  *
+      * re-querying TDEPT.                                            *
+      *--------------------------------------------------------------*
+       01  WS-FETCHED-DEPTS.
+           05  WS-FETCHED-ENTRY OCCURS 500 TIMES.
+               10  WS-FETCHED-DEPTNO       PIC X(3).
+               10  WS-FETCHED-MATCHED-SW   PIC X.
+                   88  FETCHED-MATCHED           VALUE 'Y'.
+
+       COPY TDEPTREC
+           REPLACING ==TDEPT-ROW==       BY ==WS-TDEPT-ROW==
+                     ==TDEPT-DEPTNO==    BY ==WS-DEPTNO==
+                     ==TDEPT-DEPTNAME==  BY ==WS-DEPTNAME==
+                     ==TDEPT-MGRNO==     BY ==WS-MGRNO==.
+
+       COPY OUTREC
+           REPLACING ==OUT-DETAIL-RECORD== BY ==WS-OUT-DETAIL==
+                     ==OUT-DEPTNO-DISP==   BY ==WS-OUT-DEPTNO-DISP==
+                     ==OUT-DEPTNAME==      BY ==WS-OUT-DEPTNAME==
+                     ==OUT-MGRNO==         BY ==WS-OUT-MGRNO==.
+
+      *--------------------------------------------------------------*
+      * WS-DEPT-STACK drives the depth-first walk of the TDEPT       *
+      * hierarchy: each entry is a department still waiting to be    *
+      * visited (written to OUT) and then expanded as an ADMRDEPT in *
+      * its own right. The full row is carried on the stack, not     *
+      * just its DEPTNO, so the WRITE can happen at POP time - i.e.   *
+      * when the row is actually visited in preorder - instead of at *
+      * FETCH time, which is what let sibling branches interleave in *
+      * OUT before this copy of the program.                         *
+      *--------------------------------------------------------------*
+       01  WS-DEPT-STACK.
+           05  WS-STACK-ENTRY OCCURS 50 TIMES.
+               10  WS-STACK-DEPTNO         PIC X(3).
+               10  WS-STACK-DEPTNAME       PIC X(36).
+               10  WS-STACK-MGRNO          PIC X(6).
+               10  WS-STACK-LEVEL          PIC 9(2).
+
+      *--------------------------------------------------------------*
+      * WS-CHILD-BUFFER holds the children of whichever department is *
+      * currently being expanded (one OPEN/FETCH-loop/CLOSE of C1),   *
+      * in the ascending DEPTNO order FETCHed. 2000-FETCH-DEPT-PARA    *
+      * pushes them onto WS-DEPT-STACK in reverse so the smallest      *
+      * DEPTNO ends up on top and is visited first, keeping each       *
+      * child's own subtree contiguous in OUT before moving to the    *
+      * next sibling.                                                  *
+      *--------------------------------------------------------------*
+       01  WS-CHILD-BUFFER.
+           05  WS-CHILD-COUNT              PIC 9(3) VALUE ZERO.
+           05  WS-CHILD-ENTRY OCCURS 50 TIMES.
+               10  WS-CHILD-DEPTNO         PIC X(3).
+               10  WS-CHILD-DEPTNAME       PIC X(36).
+               10  WS-CHILD-MGRNO          PIC X(6).
+
+       01  WS-STACK-CONTROLS.
+           05  WS-STACK-TOP                PIC 9(3) VALUE ZERO.
+           05  WS-CURRENT-LEVEL            PIC 9(2) VALUE ZERO.
+           05  WS-CHILD-LEVEL              PIC 9(2) VALUE ZERO.
+           05  WS-DISP-LEVEL               PIC 9(2) VALUE ZERO.
+           05  WS-INDENT-OFFSET            PIC 9(2) VALUE ZERO.
+           05  WS-CHILD-SUB                PIC 9(3) VALUE ZERO.
+           05  WS-C1-OPENED-SW             PIC X    VALUE 'N'.
+               88  C1-OPENED                    VALUE 'Y'.
+
        PROCEDURE DIVISION.
        0000-INITIALIZE-PARA.
 
-        EXEC SQL INCLUDE SQLDA; END-EXEC.
-
+      *    WITH UR: THE EXTRACT ONLY READS TDEPT, NEVER UPDATES IT, SO
+      *    IT RUNS UNCOMMITTED-READ TO AVOID HOLDING LOCKS AGAINST
+      *    ONLINE MAINTENANCE WHILE THE HIERARCHY WALK IS IN FLIGHT.
         EXEC SQL DECLARE C1 CURSOR FOR
           SELECT DEPTNO, DEPTNAME, MGRNO FROM TDEPT
-          WHERE ADMRDEPT = 'A00';
+          WHERE ADMRDEPT = :WS-ADMRDEPT
+            AND DEPTNO > :WS-RESTART-DEPTNO
+          ORDER BY DEPTNO
+          WITH UR
         END-EXEC.
 
+        OPEN INPUT INFILE.
+        MOVE WS-INFILE-STATUS TO WS-LAST-FILE-STATUS.
+        MOVE "INFILE"         TO WS-LAST-FILE-NAME.
+        PERFORM 0050-CHECK-FILE-STATUS-PARA.
+
+      *    SYSIN MUST BE READ BEFORE OUT/CHKPTF/RECONRPT ARE OPENED -
+      *    WHETHER THIS IS A RESTART RUN DECIDES WHETHER THOSE FILES
+      *    ARE OPENED EXTEND (KEEP THE PRIOR RUN'S ROWS) OR OUTPUT
+      *    (TRUNCATE), AND THAT DECISION COMES FROM SYSIN-RESTART-
+      *    DEPTNO.
+        PERFORM 0100-READ-PARM-PARA.
+
+      *    OPEN OUTPUT WOULD UNCONDITIONALLY REPOSITION TO THE START
+      *    OF THE FILE AND DISCARD WHATEVER THE PRIOR, ABENDED RUN
+      *    ALREADY WROTE - DEFEATING RESTART BY SILENTLY LOSING EVERY
+      *    TOP-LEVEL BRANCH IT HAD ALREADY COMPLETED. ON A RESTART,
+      *    OPEN EXTEND INSTEAD SO THOSE ROWS ARE CARRIED FORWARD AND
+      *    THIS RUN ONLY ADDS WHAT IT ACTUALLY PROCESSES. THE JCL DD
+      *    FOR EACH OF THESE ON A RESTART STEP MUST REFERENCE THE SAME
+      *    DATASET AS THE ABENDED RUN WITH DISP=MOD (NOT A NEW ONE).
+        IF IS-RESTART-RUN
+            OPEN EXTEND OUT
+        ELSE
+            OPEN OUTPUT OUT
+        END-IF
+        MOVE WS-OUT-STATUS TO WS-LAST-FILE-STATUS.
+        MOVE "OUT"         TO WS-LAST-FILE-NAME.
+        PERFORM 0050-CHECK-FILE-STATUS-PARA.
+
+        OPEN OUTPUT ERRLOG.
+        MOVE WS-ERRLOG-STATUS TO WS-LAST-FILE-STATUS.
+        MOVE "ERRLOG"         TO WS-LAST-FILE-NAME.
+        PERFORM 0050-CHECK-FILE-STATUS-PARA.
+
+        IF IS-RESTART-RUN
+            OPEN EXTEND CHKPTF
+        ELSE
+            OPEN OUTPUT CHKPTF
+        END-IF
+        MOVE WS-CHKPTF-STATUS TO WS-LAST-FILE-STATUS.
+        MOVE "CHKPTF"         TO WS-LAST-FILE-NAME.
+        PERFORM 0050-CHECK-FILE-STATUS-PARA.
+
+        IF IS-RESTART-RUN
+            OPEN EXTEND RECONRPT
+        ELSE
+            OPEN OUTPUT RECONRPT
+        END-IF
+        MOVE WS-RECONRPT-STATUS TO WS-LAST-FILE-STATUS.
+        MOVE "RECONRPT"         TO WS-LAST-FILE-NAME.
+        PERFORM 0050-CHECK-FILE-STATUS-PARA.
+
+        PERFORM 2000-FETCH-DEPT-PARA.
+
+      *    WS-FETCHED-DEPTS ONLY HOLDS DEPTNOS CURSOR C1 RETURNED IN
+      *    *THIS* RUN. ON A RESTART, THE TOP-LEVEL BRANCHES ALREADY
+      *    COMPLETE IN A PRIOR RUN ARE DELIBERATELY NOT RE-FETCHED, SO
+      *    RECONCILING THE FULL LEGACY REGISTER AGAINST THIS RUN'S
+      *    PARTIAL WS-FETCHED-DEPTS WOULD FALSELY FLAG EVERY ALREADY-
+      *    EXTRACTED LEGACY DEPTNO FROM A COMPLETED BRANCH AS "ON
+      *    LEGACY REGISTER BUT NOT IN TDEPT". RECONCILIATION NEEDS THE
+      *    FULL SET OF DEPTNOS EVER WRITTEN TO OUT, WHICH THIS RUN
+      *    DOES NOT HAVE, SO SKIP IT ON A RESTART RUN RATHER THAN
+      *    PRODUCE A REPORT FULL OF FALSE DISCREPANCIES.
+        IF IS-RESTART-RUN
+            DISPLAY "TESTDB2: RESTART RUN - SKIPPING REQ 007 "
+                    "RECONCILIATION (WS-FETCHED-DEPTS ONLY COVERS "
+                    "DEPARTMENTS FETCHED BY THIS RUN, NOT THOSE "
+                    "CARRIED FORWARD FROM THE PRIOR RUN'S OUT)"
+        ELSE
+            PERFORM 4000-RECONCILE-PARA
+        END-IF.
+
+        PERFORM 6000-FINAL-COUNT.
+
+        IF SQL-ABEND
+            MOVE 16 TO RETURN-CODE
+        ELSE
+            MOVE 0  TO RETURN-CODE
+        END-IF.
+
+        GOBACK.
+
+       0050-CHECK-FILE-STATUS-PARA.
+
+        IF WS-LAST-FILE-STATUS NOT = "00"
+            DISPLAY "TESTDB2: OPEN FAILED ON " WS-LAST-FILE-NAME
+                    " FILE STATUS=" WS-LAST-FILE-STATUS
+            MOVE 16 TO RETURN-CODE
+            GOBACK
+        END-IF.
+
+       0100-READ-PARM-PARA.
+
+        OPEN INPUT SYSIN.
+      *    STATUS "05" (OPTIONAL FILE, DD MISSING) IS NOT AN ERROR -
+      *    IT FALLS THROUGH TO THE SAME "NO SYSIN PARM CARD" DEFAULT
+      *    AS A SYSIN DD THAT IS PRESENT BUT EMPTY. ANY OTHER NON-"00"
+      *    STATUS IS A GENUINE OPEN FAILURE.
+        IF WS-SYSIN-STATUS NOT = "00" AND WS-SYSIN-STATUS NOT = "05"
+            MOVE WS-SYSIN-STATUS TO WS-LAST-FILE-STATUS
+            MOVE "SYSIN"         TO WS-LAST-FILE-NAME
+            PERFORM 0050-CHECK-FILE-STATUS-PARA
+        END-IF.
+
+        READ SYSIN
+            AT END
+                DISPLAY
+                 "TESTDB2: NO SYSIN PARM CARD, DEFAULTING ADMRDEPT=A00"
+        END-READ.
+        IF WS-SYSIN-STATUS = "00"
+            MOVE SYSIN-ADMRDEPT TO WS-ADMRDEPT
+      *    A RESTART DEPTNO IS THE LAST TOP-LEVEL SIBLING A PRIOR RUN
+      *    COMPLETED (CARRIED OVER FROM ITS CHKPT-LAST-TOPLEVEL); IT
+      *    ONLY FILTERS THE ROOT-LEVEL OPEN OF C1 (SEE
+      *    2000-FETCH-DEPT-PARA) SO ALREADY-COMPLETED TOP-LEVEL
+      *    BRANCHES ARE SKIPPED AND THE WALK RESUMES AT THE NEXT ONE
+      *    INSTEAD OF REWALKING THE WHOLE TREE.
+            IF SYSIN-RESTART-DEPTNO NOT = SPACES
+                MOVE SYSIN-RESTART-DEPTNO TO WS-RESTART-DEPTNO
+                SET IS-RESTART-RUN TO TRUE
+                DISPLAY "TESTDB2: RESTARTING AFTER TOP-LEVEL DEPTNO="
+                        WS-RESTART-DEPTNO
+            END-IF
+            IF SYSIN-CHKPT-FREQ NUMERIC AND SYSIN-CHKPT-FREQ > 0
+                MOVE SYSIN-CHKPT-FREQ TO WS-CHKPT-FREQ
+            END-IF
+        END-IF.
+        CLOSE SYSIN.
+
+       2000-FETCH-DEPT-PARA.
+
+      *    EXPAND THE TOP-LEVEL ADMRDEPT FROM SYSIN INTO ITS DIRECT
+      *    CHILDREN (LEVEL 1). WS-RESTART-DEPTNO, IF SUPPLIED, FILTERS
+      *    ONLY THIS ROOT-LEVEL OPEN; IT IS CLEARED IMMEDIATELY
+      *    AFTERWARD SO IT CANNOT ALSO FILTER A DEEPER LEVEL'S OPEN,
+      *    WHERE A COINCIDENTAL DEPTNO MATCH WOULD WRONGLY DROP
+      *    LEGITIMATE CHILDREN.
+        MOVE 1 TO WS-CHILD-LEVEL.
+        PERFORM 2100-EXPAND-CHILDREN-PARA.
+        PERFORM 2150-PUSH-CHILDREN-PARA.
+        MOVE SPACES TO WS-RESTART-DEPTNO.
+
+      *    POP THE NEXT DEPARTMENT TO VISIT, WRITE IT TO OUT, THEN
+      *    EXPAND ITS OWN CHILDREN ONE LEVEL DEEPER AND PUSH THEM SO
+      *    THE STACK'S LIFO ORDER KEEPS EACH VISITED DEPARTMENT'S
+      *    WHOLE SUBTREE CONTIGUOUS IN OUT BEFORE MOVING ON TO THE
+      *    NEXT SIBLING - A TRUE PREORDER WALK OF THE HIERARCHY.
+        PERFORM UNTIL WS-STACK-TOP = ZERO
+            MOVE WS-STACK-DEPTNO(WS-STACK-TOP)   TO WS-DEPTNO
+            MOVE WS-STACK-DEPTNAME(WS-STACK-TOP) TO WS-DEPTNAME
+            MOVE WS-STACK-MGRNO(WS-STACK-TOP)    TO WS-MGRNO
+            MOVE WS-STACK-LEVEL(WS-STACK-TOP)    TO WS-CURRENT-LEVEL
+            SUBTRACT 1 FROM WS-STACK-TOP
+
+      *    A NEW LEVEL-1 NODE CANNOT BE POPPED UNTIL THE PRIOR
+      *    LEVEL-1 NODE'S ENTIRE SUBTREE HAS BEEN POPPED AND WRITTEN
+      *    (THE STACK IS LIFO), SO THIS IS EXACTLY THE MOMENT THE
+      *    PREVIOUS TOP-LEVEL SIBLING BECOMES SAFE TO CHECKPOINT AS
+      *    "FULLY COMPLETE".
+            IF WS-CURRENT-LEVEL = 1
+                IF WS-CUR-TOPLEVEL-DEPTNO NOT = SPACES
+                    MOVE WS-CUR-TOPLEVEL-DEPTNO
+                        TO WS-LAST-COMPLETE-TOPLEVEL
+                END-IF
+                MOVE WS-DEPTNO TO WS-CUR-TOPLEVEL-DEPTNO
+            END-IF
+
+            PERFORM 2200-WRITE-CHILD-PARA
+
+            MOVE WS-DEPTNO TO WS-ADMRDEPT
+            COMPUTE WS-CHILD-LEVEL = WS-CURRENT-LEVEL + 1
+            PERFORM 2100-EXPAND-CHILDREN-PARA
+            PERFORM 2150-PUSH-CHILDREN-PARA
+        END-PERFORM.
+
+      *    THE WALK IS DONE, SO WHATEVER TOP-LEVEL SIBLING WAS LAST
+      *    IN PROGRESS IS NOW ALSO FULLY COMPLETE; FORCE A CHECKPOINT
+      *    WRITE SO EVEN A RUN SMALLER THAN WS-CHKPT-FREQ STILL LEAVES
+      *    A USABLE CHKPTF RECORD FOR THE NEXT RESTART.
+        MOVE WS-CUR-TOPLEVEL-DEPTNO TO WS-LAST-COMPLETE-TOPLEVEL.
+        PERFORM 3000-WRITE-CHECKPOINT-PARA.
+
+       2100-EXPAND-CHILDREN-PARA.
+
+      *    FETCH EVERY CHILD OF WS-ADMRDEPT INTO WS-CHILD-BUFFER
+      *    (ASCENDING DEPTNO, AS C1 RETURNS THEM) WITHOUT WRITING
+      *    ANYTHING TO OUT YET - THE CALLER DECIDES WHEN EACH BUFFERED
+      *    CHILD IS ACTUALLY VISITED, VIA THE STACK.
+        MOVE ZERO TO WS-CHILD-COUNT.
+        MOVE 'N'  TO WS-C1-EOF-SW.
+        MOVE 'N'  TO WS-C1-OPENED-SW.
+
+        MOVE "OPEN C1"     TO WS-SQL-STMT-ID.
+        EXEC SQL OPEN C1 END-EXEC.
+        PERFORM 5000-CHECK-SQLCA-PARA.
+
+        IF SQLCODE < 0
+            SET C1-EOF TO TRUE
+        ELSE
+            SET C1-OPENED TO TRUE
+        END-IF.
+
+        PERFORM UNTIL C1-EOF
+            MOVE "FETCH C1"    TO WS-SQL-STMT-ID
+        EXEC SQL
+          FETCH C1 INTO :WS-DEPTNO, :WS-DEPTNAME, :WS-MGRNO
+        END-EXEC
+            PERFORM 5000-CHECK-SQLCA-PARA
+
+            IF SQLCODE = 0
+                IF WS-CHILD-COUNT < 50
+                    ADD 1 TO WS-CHILD-COUNT
+                    MOVE WS-DEPTNO
+                        TO WS-CHILD-DEPTNO(WS-CHILD-COUNT)
+                    MOVE WS-DEPTNAME
+                        TO WS-CHILD-DEPTNAME(WS-CHILD-COUNT)
+                    MOVE WS-MGRNO
+                        TO WS-CHILD-MGRNO(WS-CHILD-COUNT)
+                ELSE
+                    DISPLAY "TESTDB2: CHILD BUFFER FULL UNDER "
+                            WS-ADMRDEPT " - " WS-DEPTNO " SKIPPED"
+                END-IF
+            ELSE
+                IF SQLCODE = 100
+                    SET C1-EOF TO TRUE
+                ELSE
+                    DISPLAY "TESTDB2: FETCH C1 FAILED, SQLCODE=" SQLCODE
+                    SET C1-EOF TO TRUE
+                END-IF
+            END-IF
+        END-PERFORM.
+
+      *    ONLY CLOSE C1 IF IT ACTUALLY OPENED - CLOSING A CURSOR THAT
+      *    NEVER OPENED RETURNS ITS OWN NEGATIVE SQLCODE AND WOULD LOG
+      *    A SECOND, SPURIOUS ERRLOG ENTRY FOR ONE REAL FAILURE.
+        IF C1-OPENED
+            MOVE "CLOSE C1"    TO WS-SQL-STMT-ID
+            EXEC SQL CLOSE C1 END-EXEC
+            PERFORM 5000-CHECK-SQLCA-PARA
+        END-IF.
+
+       2150-PUSH-CHILDREN-PARA.
+
+      *    PUSH THE JUST-FETCHED CHILDREN ONTO WS-DEPT-STACK IN
+      *    DESCENDING ORDER SO THE SMALLEST DEPTNO ENDS UP ON TOP AND
+      *    IS VISITED FIRST - OTHERWISE THE SAME LIFO DISCIPLINE THAT
+      *    KEEPS EACH SUBTREE CONTIGUOUS WOULD VISIT SIBLINGS IN
+      *    DESCENDING DEPTNO ORDER INSTEAD OF THE ASCENDING ORDER C1
+      *    RETURNS THEM IN.
+        PERFORM VARYING WS-CHILD-SUB FROM WS-CHILD-COUNT BY -1
+                UNTIL WS-CHILD-SUB < 1
+            IF WS-STACK-TOP < 50
+                ADD 1 TO WS-STACK-TOP
+                MOVE WS-CHILD-DEPTNO(WS-CHILD-SUB)
+                    TO WS-STACK-DEPTNO(WS-STACK-TOP)
+                MOVE WS-CHILD-DEPTNAME(WS-CHILD-SUB)
+                    TO WS-STACK-DEPTNAME(WS-STACK-TOP)
+                MOVE WS-CHILD-MGRNO(WS-CHILD-SUB)
+                    TO WS-STACK-MGRNO(WS-STACK-TOP)
+                MOVE WS-CHILD-LEVEL TO WS-STACK-LEVEL(WS-STACK-TOP)
+            ELSE
+                DISPLAY "TESTDB2: HIERARCHY STACK FULL, "
+                        WS-CHILD-DEPTNO(WS-CHILD-SUB)
+                        " NOT EXPANDED FURTHER"
+            END-IF
+        END-PERFORM.
+
+       2200-WRITE-CHILD-PARA.
+
+        MOVE WS-CURRENT-LEVEL TO WS-DISP-LEVEL.
+        IF WS-DISP-LEVEL > 5
+            MOVE 5 TO WS-DISP-LEVEL
+        END-IF.
+        COMPUTE WS-INDENT-OFFSET = (WS-DISP-LEVEL * 2) + 1.
+
+        MOVE SPACES TO WS-OUT-DEPTNO-DISP.
+        MOVE WS-DEPTNO TO
+             WS-OUT-DEPTNO-DISP(WS-INDENT-OFFSET:3).
+        MOVE WS-DEPTNAME TO WS-OUT-DEPTNAME.
+        MOVE WS-MGRNO    TO WS-OUT-MGRNO.
+        WRITE OUT-RECORD FROM WS-OUT-DETAIL.
+
+        ADD 1 TO WS-FETCH-COUNT.
+        IF WS-FETCH-COUNT <= 500
+            MOVE WS-DEPTNO TO WS-FETCHED-DEPTNO(WS-FETCH-COUNT)
+            MOVE 'N'       TO WS-FETCHED-MATCHED-SW(WS-FETCH-COUNT)
+        ELSE
+            DISPLAY "TESTDB2: FETCHED-DEPTS TABLE FULL, "
+                    WS-DEPTNO " NOT AVAILABLE FOR RECONCILIATION"
+        END-IF.
+        DIVIDE WS-FETCH-COUNT BY WS-CHKPT-FREQ
+            GIVING WS-CHKPT-QUOTIENT
+            REMAINDER WS-CHKPT-REMAINDER.
+        IF WS-CHKPT-REMAINDER = ZERO
+            PERFORM 3000-WRITE-CHECKPOINT-PARA
+        END-IF.
+
+       3000-WRITE-CHECKPOINT-PARA.
+
+      *    CHKPT-PROGRESS-DEPTNO/CHKPT-ROW-COUNT ARE PROGRESS-MONITORING
+      *    INFORMATION ONLY. CHKPT-LAST-TOPLEVEL IS WHAT A RESTART
+      *    ACTUALLY FEEDS BACK IN AS SYSIN-RESTART-DEPTNO - SEE THE
+      *    NOTE AT WS-RESTART-DEPTNO.
+        ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+        ACCEPT WS-CURRENT-TIME FROM TIME.
+
+        MOVE WS-CURRENT-DATE            TO CHKPT-DATE.
+        MOVE WS-CURRENT-TIME            TO CHKPT-TIME.
+        MOVE WS-DEPTNO                  TO CHKPT-PROGRESS-DEPTNO.
+        MOVE WS-FETCH-COUNT             TO CHKPT-ROW-COUNT.
+        MOVE WS-LAST-COMPLETE-TOPLEVEL  TO CHKPT-LAST-TOPLEVEL.
+
+        WRITE CHKPT-RECORD.
+
+       4000-RECONCILE-PARA.
+
+      *    COMPARE THE LEGACY DEPARTMENT REGISTER (INFILE) AGAINST
+      *    WHAT CURSOR C1 ACTUALLY PULLED FROM TDEPT, IN BOTH
+      *    DIRECTIONS, AND WRITE ANY MISMATCH TO RECONRPT.
+        READ INFILE
+            AT END
+                SET INFILE-EOF TO TRUE
+        END-READ.
+
+        PERFORM UNTIL INFILE-EOF
+            ADD 1 TO WS-INFILE-COUNT
+            PERFORM 4100-MATCH-LEGACY-PARA
+
+            READ INFILE
+                AT END
+                    SET INFILE-EOF TO TRUE
+            END-READ
+        END-PERFORM.
+
+        PERFORM VARYING WS-RECON-SUB FROM 1 BY 1
+                UNTIL WS-RECON-SUB > WS-FETCH-COUNT
+                   OR WS-RECON-SUB > 500
+            IF NOT FETCHED-MATCHED(WS-RECON-SUB)
+                MOVE WS-FETCHED-DEPTNO(WS-RECON-SUB) TO RECON-DEPTNO
+                MOVE "IN TDEPT BUT NOT ON LEGACY REGISTER"
+                    TO RECON-REASON
+                WRITE RECONRPT-RECORD
+                ADD 1 TO WS-DISCREP-COUNT
+            END-IF
+        END-PERFORM.
+
+       4100-MATCH-LEGACY-PARA.
+
+        MOVE 'N' TO WS-LEGACY-FOUND-SW.
+        PERFORM VARYING WS-RECON-SUB FROM 1 BY 1
+                UNTIL WS-RECON-SUB > WS-FETCH-COUNT
+                   OR WS-RECON-SUB > 500
+            IF WS-FETCHED-DEPTNO(WS-RECON-SUB) = INFILE-DEPTNO
+                MOVE 'Y' TO WS-FETCHED-MATCHED-SW(WS-RECON-SUB)
+                MOVE 'Y' TO WS-LEGACY-FOUND-SW
+            END-IF
+        END-PERFORM.
+
+        IF NOT LEGACY-FOUND
+            MOVE INFILE-DEPTNO TO RECON-DEPTNO
+            MOVE "ON LEGACY REGISTER BUT NOT IN TDEPT" TO RECON-REASON
+            WRITE RECONRPT-RECORD
+            ADD 1 TO WS-DISCREP-COUNT
+        END-IF.
+
+       5000-CHECK-SQLCA-PARA.
+
+      *    SQLCODE 100 (CURSOR EXHAUSTED) IS THE EXPECTED OUTCOME OF
+      *    THE LAST FETCH C1 IN EVERY OPEN/FETCH-LOOP/CLOSE CYCLE IN
+      *    THE HIERARCHY WALK - ONE PER DEPARTMENT NODE VISITED - SO IT
+      *    IS NOT LOGGED AS AN ERROR HERE; ONLY A REAL SQLCODE IS.
+        IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+            PERFORM 5100-WRITE-ERRLOG-PARA
+            IF SQLCODE < 0
+                SET SQL-ABEND TO TRUE
+            END-IF
+        END-IF.
+
+       5100-WRITE-ERRLOG-PARA.
+
+        ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+        ACCEPT WS-CURRENT-TIME FROM TIME.
+
+        MOVE WS-CURRENT-DATE    TO ERR-DATE.
+        MOVE WS-CURRENT-TIME    TO ERR-TIME.
+        MOVE WS-SQL-STMT-ID     TO ERR-STMT-ID.
+        MOVE SQLCODE            TO ERR-SQLCODE-DISP.
+        MOVE SQLSTATE           TO ERR-SQLSTATE.
+
+        WRITE ERRLOG-RECORD.
+
        6000-FINAL-COUNT.
         CLOSE INFILE
-              OUT.
+              OUT
+              ERRLOG
+              CHKPTF
+              RECONRPT.
         DISPLAY "-----------------------------------------------------".
-
+        DISPLAY "TESTDB2 CONTROL TOTALS".
+        DISPLAY "  DEPARTMENTS FETCHED FROM TDEPT  : " WS-FETCH-COUNT.
+        DISPLAY "  ROWS WRITTEN TO OUT . . . . . . : " WS-FETCH-COUNT.
+        DISPLAY "  LEGACY REGISTER RECORDS READ . : " WS-INFILE-COUNT.
+        DISPLAY "  RECONCILIATION DISCREPANCIES  : " WS-DISCREP-COUNT.
+        DISPLAY "-----------------------------------------------------".
+      *    TELL THE OPERATOR EXACTLY WHICH CHKPTF FIELD TO RESUBMIT AS
+      *    SYSIN-RESTART-DEPTNO ON A RESTART - CHKPT-LAST-TOPLEVEL, NOT
+      *    CHKPT-PROGRESS-DEPTNO - SO THE RIGHT VALUE IS NEVER A GUESS.
+        IF WS-LAST-COMPLETE-TOPLEVEL NOT = SPACES
+            DISPLAY "TESTDB2: TO RESTART AFTER THIS RUN, RESUBMIT "
+                    "CHKPT-LAST-TOPLEVEL=" WS-LAST-COMPLETE-TOPLEVEL
+                    " AS SYSIN-RESTART-DEPTNO"
+        ELSE
+            DISPLAY "TESTDB2: NO TOP-LEVEL SIBLING WAS FULLY WALKED - "
+                    "NOTHING TO RESTART PAST"
+        END-IF.
