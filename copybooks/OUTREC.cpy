@@ -0,0 +1,16 @@
+      *--------------------------------------------------------------*
+      * OUTREC - RECORD LAYOUT FOR THE DEPARTMENT EXTRACT OUT FILE.  *
+      *          OUT-DEPTNO-DISP CARRIES THE DEPTNO INDENTED TO      *
+      *          REFLECT ITS LEVEL IN THE TDEPT ADMRDEPT HIERARCHY;  *
+      *          A NON-HIERARCHY CONSUMER CAN FUNCTION TRIM IT FOR   *
+      *          THE BARE DEPTNO. SHARED BY TESTDB2 (WRITER) AND ANY *
+      *          DOWNSTREAM REPORT (READER) SO THE LAYOUT NEVER      *
+      *          DRIFTS BETWEEN THE TWO.                             *
+      *--------------------------------------------------------------*
+       01  OUT-DETAIL-RECORD.
+           05  OUT-DEPTNO-DISP             PIC X(13).
+           05  FILLER                      PIC X(2)  VALUE SPACES.
+           05  OUT-DEPTNAME                PIC X(36).
+           05  FILLER                      PIC X(2)  VALUE SPACES.
+           05  OUT-MGRNO                   PIC X(6).
+           05  FILLER                      PIC X(21) VALUE SPACES.
