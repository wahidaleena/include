@@ -0,0 +1,10 @@
+      *--------------------------------------------------------------*
+      * TDEPTREC - ROW LAYOUT FOR THE TDEPT TABLE COLUMNS SELECTED BY *
+      *            THE DEPARTMENT EXTRACT (DEPTNO, DEPTNAME, MGRNO). *
+      *            SHARED BY ANY PROGRAM THAT FETCHES THESE COLUMNS  *
+      *            SO THE FIELD WIDTHS STAY IN SYNC WITH TDEPT.      *
+      *--------------------------------------------------------------*
+       01  TDEPT-ROW.
+           05  TDEPT-DEPTNO                PIC X(3).
+           05  TDEPT-DEPTNAME              PIC X(36).
+           05  TDEPT-MGRNO                 PIC X(6).
