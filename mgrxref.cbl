@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MGRXREF.
+      *SECURITY.      OPERACTION, REVISION, AND DISTRIBUTION
+      *            OF THIS PROGRAM BY WRITTEN AUTHORIZATION
+      *            OF THE ABOVE INSTALLACTION ONLY.
+      *DATE-WRITTEN.  09/12/19.
+      *DATE-COMPLETED.
+      *REMARKS.       READS THE TESTDB2 DEPARTMENT EXTRACT (DEPTIN, SAME
+      *            LAYOUT AS TESTDB2'S OUT FILE) AND, FOR EACH ROW,
+      *            LOOKS UP MGRNO IN THE EMPLOYEE MASTER SO THE
+      *            DEPARTMENT REPORT CAN CARRY THE MANAGER'S NAME AND
+      *            PHONE EXTENSION INSTEAD OF A BARE EMPLOYEE NUMBER.
+      **************************CC109**********************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPTIN ASSIGN TO DEPTIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DEPTIN-STATUS.
+
+           SELECT MGRXOUT ASSIGN TO MGRXOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MGRXOUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEPTIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS.
+       01  DEPTIN-RECORD                   PIC X(80).
+
+       FD  MGRXOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 94 CHARACTERS.
+       01  MGRXOUT-RECORD                  PIC X(94).
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-FILE-STATUSES.
+           05  WS-DEPTIN-STATUS            PIC XX VALUE SPACES.
+           05  WS-MGRXOUT-STATUS           PIC XX VALUE SPACES.
+
+       01  WS-FILE-CHECK.
+           05  WS-LAST-FILE-STATUS         PIC XX    VALUE SPACES.
+           05  WS-LAST-FILE-NAME           PIC X(8)  VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-DEPTIN-EOF-SW            PIC X VALUE 'N'.
+               88  DEPTIN-EOF                    VALUE 'Y'.
+
+       COPY OUTREC
+           REPLACING ==OUT-DETAIL-RECORD== BY ==WS-DEPT-ROW==
+                     ==OUT-DEPTNO-DISP==   BY ==WS-IN-DEPTNO-DISP==
+                     ==OUT-DEPTNAME==      BY ==WS-IN-DEPTNAME==
+                     ==OUT-MGRNO==         BY ==WS-IN-MGRNO==.
+
+       01  WS-EMP-ROW.
+           05  WS-EMP-FIRSTNME             PIC X(12).
+           05  WS-EMP-LASTNAME             PIC X(15).
+           05  WS-EMP-PHONENO              PIC X(4).
+           05  WS-EMP-IND.
+               10  WS-FIRSTNME-IND         PIC S9(4) COMP.
+               10  WS-LASTNAME-IND         PIC S9(4) COMP.
+               10  WS-PHONENO-IND          PIC S9(4) COMP.
+
+       01  WS-MGR-NAME                     PIC X(28).
+
+       01  WS-XREF-DETAIL.
+           05  WS-XREF-DEPTNO-DISP         PIC X(13).
+           05  FILLER                      PIC X(2)  VALUE SPACES.
+           05  WS-XREF-DEPTNAME            PIC X(36).
+           05  FILLER                      PIC X(2)  VALUE SPACES.
+           05  WS-XREF-MGRNO               PIC X(6).
+           05  FILLER                      PIC X(2)  VALUE SPACES.
+           05  WS-XREF-MGRNAME             PIC X(28).
+           05  FILLER                      PIC X(1)  VALUE SPACES.
+           05  WS-XREF-PHONENO             PIC X(4).
+
+       01  WS-COUNTERS.
+           05  WS-DEPTS-READ               PIC 9(5) VALUE ZERO.
+           05  WS-MGRS-MATCHED             PIC 9(5) VALUE ZERO.
+           05  WS-MGRS-NOT-FOUND           PIC 9(5) VALUE ZERO.
+           05  WS-SQL-ERRORS               PIC 9(5) VALUE ZERO.
+           05  WS-NO-MGR-COUNT             PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-INITIALIZE-PARA.
+
+        OPEN INPUT DEPTIN.
+        MOVE WS-DEPTIN-STATUS TO WS-LAST-FILE-STATUS.
+        MOVE "DEPTIN"         TO WS-LAST-FILE-NAME.
+        PERFORM 0050-CHECK-FILE-STATUS-PARA.
+
+        OPEN OUTPUT MGRXOUT.
+        MOVE WS-MGRXOUT-STATUS TO WS-LAST-FILE-STATUS.
+        MOVE "MGRXOUT"         TO WS-LAST-FILE-NAME.
+        PERFORM 0050-CHECK-FILE-STATUS-PARA.
+
+        PERFORM 2000-PROCESS-DEPTS-PARA.
+
+        PERFORM 6000-FINAL-COUNT.
+
+        GOBACK.
+
+       0050-CHECK-FILE-STATUS-PARA.
+
+        IF WS-LAST-FILE-STATUS NOT = "00"
+            DISPLAY "MGRXREF: OPEN FAILED ON " WS-LAST-FILE-NAME
+                    " FILE STATUS=" WS-LAST-FILE-STATUS
+            MOVE 16 TO RETURN-CODE
+            GOBACK
+        END-IF.
+
+       2000-PROCESS-DEPTS-PARA.
+
+        READ DEPTIN INTO WS-DEPT-ROW
+            AT END
+                SET DEPTIN-EOF TO TRUE
+        END-READ.
+
+        PERFORM UNTIL DEPTIN-EOF
+            ADD 1 TO WS-DEPTS-READ
+            PERFORM 3000-LOOKUP-MGR-PARA
+            PERFORM 3500-WRITE-XREF-PARA
+
+            READ DEPTIN INTO WS-DEPT-ROW
+                AT END
+                    SET DEPTIN-EOF TO TRUE
+            END-READ
+        END-PERFORM.
+
+       3000-LOOKUP-MGR-PARA.
+
+        MOVE SPACES TO WS-MGR-NAME.
+        MOVE SPACES TO WS-EMP-ROW.
+
+        IF WS-IN-MGRNO = SPACES OR WS-IN-MGRNO = ZEROS
+            ADD 1 TO WS-NO-MGR-COUNT
+            MOVE "(NO MANAGER ASSIGNED)" TO WS-MGR-NAME
+        ELSE
+        EXEC SQL
+          SELECT FIRSTNME, LASTNAME, PHONENO
+            INTO :WS-EMP-FIRSTNME  :WS-FIRSTNME-IND,
+                 :WS-EMP-LASTNAME  :WS-LASTNAME-IND,
+                 :WS-EMP-PHONENO   :WS-PHONENO-IND
+            FROM EMPLOYEE
+            WHERE EMPNO = :WS-IN-MGRNO
+        END-EXEC
+
+            IF SQLCODE = 0
+                ADD 1 TO WS-MGRS-MATCHED
+      *        A NEGATIVE NULL INDICATOR MEANS THE COLUMN CAME BACK
+      *        NULL AND THE HOST VARIABLE'S CONTENT IS MEANINGLESS -
+      *        FALL BACK TO PLACEHOLDER TEXT RATHER THAN PRINTING
+      *        WHATEVER DB2 LEFT IN IT.
+                IF WS-FIRSTNME-IND < ZERO OR WS-LASTNAME-IND < ZERO
+                    MOVE "(MANAGER NAME UNAVAILABLE)" TO WS-MGR-NAME
+                ELSE
+                    STRING WS-EMP-FIRSTNME DELIMITED BY SPACE
+                           " "
+                           WS-EMP-LASTNAME DELIMITED BY SPACE
+                           INTO WS-MGR-NAME
+                END-IF
+                IF WS-PHONENO-IND < ZERO
+                    MOVE SPACES TO WS-EMP-PHONENO
+                END-IF
+            ELSE
+                IF SQLCODE = 100
+                    ADD 1 TO WS-MGRS-NOT-FOUND
+                    MOVE "(MANAGER NOT ON FILE)" TO WS-MGR-NAME
+                    MOVE SPACES TO WS-EMP-PHONENO
+                ELSE
+      *            A NEGATIVE SQLCODE IS A GENUINE DB2 FAILURE
+      *            (DEADLOCK, CONNECTION LOSS, AUTH, ...) - NOT A
+      *            "ROW NOT FOUND" CONDITION - SO IT MUST NOT BE
+      *            COUNTED OR REPORTED AS ONE; FLAG IT AND FAIL THE
+      *            JOB INSTEAD OF LETTING IT CLOSE AS IF EVERYTHING
+      *            SUCCEEDED.
+                    ADD 1 TO WS-SQL-ERRORS
+                    DISPLAY "MGRXREF: MANAGER LOOKUP FAILED FOR EMPNO="
+                            WS-IN-MGRNO " SQLCODE=" SQLCODE
+                    MOVE "(MANAGER LOOKUP ERROR)" TO WS-MGR-NAME
+                    MOVE SPACES TO WS-EMP-PHONENO
+                END-IF
+            END-IF
+        END-IF.
+
+       3500-WRITE-XREF-PARA.
+
+        MOVE WS-IN-DEPTNO-DISP TO WS-XREF-DEPTNO-DISP.
+        MOVE WS-IN-DEPTNAME   TO WS-XREF-DEPTNAME.
+        MOVE WS-IN-MGRNO      TO WS-XREF-MGRNO.
+        MOVE WS-MGR-NAME      TO WS-XREF-MGRNAME.
+        MOVE WS-EMP-PHONENO   TO WS-XREF-PHONENO.
+
+        WRITE MGRXOUT-RECORD FROM WS-XREF-DETAIL.
+
+       6000-FINAL-COUNT.
+        CLOSE DEPTIN
+              MGRXOUT.
+        DISPLAY "-----------------------------------------------------".
+        DISPLAY "MGRXREF CONTROL TOTALS".
+        DISPLAY "  DEPARTMENTS READ . . . . : " WS-DEPTS-READ.
+        DISPLAY "  MANAGERS MATCHED  . . . : " WS-MGRS-MATCHED.
+        DISPLAY "  MANAGERS NOT FOUND . . . : " WS-MGRS-NOT-FOUND.
+        DISPLAY "  MANAGER LOOKUP SQL ERRORS : " WS-SQL-ERRORS.
+        DISPLAY "  NO MANAGER ASSIGNED  . . : " WS-NO-MGR-COUNT.
+        DISPLAY "-----------------------------------------------------".
+
+        IF WS-SQL-ERRORS > 0
+            MOVE 16 TO RETURN-CODE
+        END-IF.
